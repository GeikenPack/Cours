@@ -12,11 +12,35 @@
            ALTERNATE RECORD IS MOYS4-ETU DUPLICATES
            ALTERNATE RECORD IS UA-ETU DUPLICATES.
 
-           SELECT FETUDOK ASSIGN TO "fetudok.dat" ORGANIZATION IS 
+           SELECT FETUDOK ASSIGN TO "fetudok.dat" ORGANIZATION IS
            INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS INE-ETUOK.
 
+           SELECT FIC-AUDIT ASSIGN TO "audittoc.dat" ORGANIZATION IS
+           LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDIT.
+
+           SELECT FIC-RATTRAPAGE ASSIGN TO "rattrap.dat" ORGANIZATION
+           IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RATTRAPAGE.
+
+      *----- Indexe sur INE pour permettre a chaque programme de
+      *      relire/completer le dossier d'un etudiant deja amorce par
+      *      un autre, au lieu d'empiler des lignes partielles ; chemin
+      *      relatif au dossier parent de TP2/TP3/TP4 pour que les trois
+      *      programmes partagent le meme fichier quel que soit celui
+      *      qui est lance depuis son propre repertoire
+           SELECT FIC-REGISTRE ASSIGN TO "../registre.dat" ORGANIZATION
+           IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INE-REG
+           FILE STATUS IS FS-REGISTRE.
+
+           SELECT FIC-RAPPORT ASSIGN TO "rapport.dat" ORGANIZATION
+           IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RAPPORT.
+
        DATA DIVISION.
        FILE SECTION.
        FD FETUD.
@@ -33,50 +57,178 @@
            02 INE-ETUOK PIC 9(4).
            02 NOM-ETUOK PIC X(10).
            02 MOYS4-ETUOK PIC 99V99.
+           02 MOYS3-ETUOK PIC 99V99.
+           02 COMP-ETUOK PIC 9.
+           02 UA-ETUOK PIC 99.
+
+      *----- Trace des suppressions de FETUDOK pour UA-ETU >= 25
+       FD FIC-AUDIT.
+       01 ENR-AUDIT.
+           02 INE-AUDIT PIC 9(4).
+           02 FILLER PIC X.
+           02 NOM-AUDIT PIC X(10).
+           02 FILLER PIC X.
+           02 UA-AUDIT PIC 99.
+           02 FILLER PIC X.
+           02 DATE-AUDIT PIC 9(8).
+
+      *----- Liste des etudiants ayant droit au rattrapage
+       FD FIC-RATTRAPAGE.
+       01 ENR-RATTRAPAGE.
+           02 INE-RATTRAPAGE PIC 9(4).
+           02 FILLER PIC X.
+           02 NOM-RATTRAPAGE PIC X(10).
+           02 FILLER PIC X.
+           02 MOYS4-RATTRAPAGE PIC 99V99.
+           02 FILLER PIC X.
+           02 MOYS3-RATTRAPAGE PIC 99V99.
+
+      *----- Registre partage par INE entre TP2, TP3 et TP4 : chaque
+      *      programme relit le dossier existant et ne met a jour que
+      *      ses propres champs, les -MAJ indiquant qui l'a renseigne
+       FD FIC-REGISTRE.
+       01 ENR-REGISTRE.
+           02 INE-REG PIC 9(4).
+           02 NOM-REG PIC X(10).
+           02 AGE-REG PIC 999.
+           02 CATEGORIE-REG PIC X(15).
+           02 NOTE-STAGE-REG PIC 99V99.
+           02 MOYS4-REG PIC 99V99.
+           02 VALIDE-REG PIC X(3).
+           02 AGE-MAJ PIC X.
+           02 STAGE-MAJ PIC X.
+           02 VALID-MAJ PIC X.
+
+      *----- Trace datee du bilan de passage S4 pour reimpression sans
+      *      avoir a relancer le traitement
+       FD FIC-RAPPORT.
+       01 ENR-RAPPORT.
+           02 DATE-RAPPORT PIC 9(8).
+           02 FILLER PIC X.
+           02 NB-SCANNES-RAPPORT PIC 99.
+           02 FILLER PIC X.
+           02 NB-VALIDES-RAPPORT PIC 99.
+           02 FILLER PIC X.
+           02 NB-NON-VALIDES-RAPPORT PIC 99.
+           02 FILLER PIC X.
+           02 POURCENT-RAPPORT PIC 999.
+      *----- Trace datee de chaque consultation/suppression par UA
+       01 ENR-RAPPORT-UA.
+           02 DATE-RAPPORT-UA PIC 9(8).
+           02 FILLER PIC X.
+           02 INE-RAPPORT-UA PIC 9(4).
+           02 FILLER PIC X.
+           02 NOM-RAPPORT-UA PIC X(10).
+           02 FILLER PIC X.
+           02 MOYS4-RAPPORT-UA PIC 99V99.
+           02 FILLER PIC X.
+           02 MOYS3-RAPPORT-UA PIC 99V99.
+           02 FILLER PIC X.
+           02 UA-RAPPORT-UA PIC 99.
+           02 FILLER PIC X.
+           02 ACTION-RAPPORT-UA PIC X(9).
 
        WORKING-STORAGE SECTION.
        77 EOF_FETUD PIC 9 VALUE 0.
        77 EOF_FETUDOK PIC 9 VALUE 0.
-       77 MOYS4-MIN PIC 99V99.
+       77 MOYS4-MIN PIC 99V99 VALUE 10.
        77 NUMBER-STUD-REG PIC 99.
        77 INE_INPUT PIC 9(4).
        77 NB-ETU-S4-V PIC 99.
+       77 NB-ETU-S4-NV PIC 99.
+       77 NB-ETU-SCANNES PIC 99.
+       77 POURCENT-VALIDES PIC 999.
+       77 NB-UA-0 PIC 99.
+       77 NB-UA-1-9 PIC 99.
+       77 NB-UA-10-24 PIC 99.
+       77 NB-UA-25P PIC 99.
+       77 FS-AUDIT PIC XX.
+       77 FS-RATTRAPAGE PIC XX.
+       77 FS-REGISTRE PIC XX.
+       77 FS-RAPPORT PIC XX.
+       77 DATE-DU-JOUR PIC 9(8).
+       77 ACTION-UA-COURANT PIC X(9) VALUE SPACES.
+       77 VALIDE-ETU-COURANT PIC X(3) VALUE SPACES.
 
        PROCEDURE DIVISION.
        PROGRAMME-PRINCIPAL.
            DISPLAY "Début du programme".
+           DISPLAY "Seuil de validation du semestre (defaut 10) : ".
+           ACCEPT MOYS4-MIN.
            DISPLAY "--------Création-------"
            PERFORM CREATION.
            DISPLAY "--------Display par UA-------"
            PERFORM DISPLAY-ETU-UA.
            DISPLAY "--------Display si validé-------"
            PERFORM DISPLAY-ETU-S4.
+           DISPLAY "--------Rattrapage-------"
+           PERFORM RATTRAPAGE-LIST.
            STOP RUN.
 
        CREATION.
+      *----- Parcours sequentiel complet de FETUD : un START sur la cle
+      *      alternee MOYS4-ETU positionnerait deja sur un enregistrement
+      *      >= MOYS4-MIN, ce qui rend le PERFORM UNTIL ... >= MOYS4-MIN
+      *      vrai des le premier test et ne traite jamais personne
            OPEN INPUT FETUD.
            OPEN OUTPUT FETUDOK.
-           COMPUTE MOYS4-ETU = 10.
            COMPUTE EOF_FETUD = 0.
-           START FETUD key is >= MOYS4-ETU
-               INVALID KEY DISPLAY "Aucun élève as plus de 10 de moy"
-               NOT INVALID KEY
-                   READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD
-                   END-READ
-                   PERFORM UNTIL EOF_FETUD = 1 OR MOYS4-ETU >= MOYS4-MIN
-                       COMPUTE INE-ETUOK = INE-ETU
-                       MOVE NOM-ETU TO NOM-ETUOK
-                       COMPUTE MOYS4-ETUOK = MOYS4-ETU
-                       WRITE E-ETUOK END-WRITE
-                       COMPUTE NUMBER-STUD-REG = NUMBER-STUD-REG + 1
-                       READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD
-                       END-READ
-                    END-PERFORM
-           END-START.
+           READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD END-READ.
+           PERFORM UNTIL EOF_FETUD = 1
+               IF MOYS4-ETU >= MOYS4-MIN
+                   COMPUTE INE-ETUOK = INE-ETU
+                   MOVE NOM-ETU TO NOM-ETUOK
+                   COMPUTE MOYS4-ETUOK = MOYS4-ETU
+                   COMPUTE MOYS3-ETUOK = MOYS3-ETU
+                   COMPUTE COMP-ETUOK = COMP-ETU
+                   COMPUTE UA-ETUOK = UA-ETU
+                   WRITE E-ETUOK END-WRITE
+                   MOVE "OUI" TO VALIDE-ETU-COURANT
+                   COMPUTE NUMBER-STUD-REG = NUMBER-STUD-REG + 1
+               ELSE
+                   MOVE "NON" TO VALIDE-ETU-COURANT
+               END-IF
+               PERFORM ENREGISTRER-REGISTRE-VALIDATION
+               READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD
+               END-READ
+           END-PERFORM.
            DISPLAY "Number of student registered" NUMBER-STUD-REG.
            CLOSE FETUD.
            CLOSE FETUDOK.
 
+       ENREGISTRER-REGISTRE-VALIDATION.
+      *----- Complete le dossier existant du registre partage par INE
+      *      avec le statut de validation S4 (OUI ou NON selon
+      *      VALIDE-ETU-COURANT), sans ecraser l'age ou la note de
+      *      stage deja renseignes par TP2/TP3 ; appele pour chaque
+      *      etudiant scanne, admis ou non, afin qu'une absence de ligne
+      *      reste reservee aux etudiants non encore traites par TP4
+           OPEN I-O FIC-REGISTRE.
+           IF FS-REGISTRE = "35"
+               OPEN OUTPUT FIC-REGISTRE
+               CLOSE FIC-REGISTRE
+               OPEN I-O FIC-REGISTRE
+           END-IF.
+           MOVE INE-ETU TO INE-REG.
+           READ FIC-REGISTRE KEY IS INE-REG
+               INVALID KEY
+                   INITIALIZE ENR-REGISTRE
+                   MOVE INE-ETU TO INE-REG
+                   MOVE NOM-ETU TO NOM-REG
+                   MOVE MOYS4-ETU TO MOYS4-REG
+                   MOVE VALIDE-ETU-COURANT TO VALIDE-REG
+                   MOVE "X" TO VALID-MAJ
+                   WRITE ENR-REGISTRE
+               NOT INVALID KEY
+                   MOVE NOM-ETU TO NOM-REG
+                   MOVE MOYS4-ETU TO MOYS4-REG
+                   MOVE VALIDE-ETU-COURANT TO VALIDE-REG
+                   MOVE "X" TO VALID-MAJ
+                   REWRITE ENR-REGISTRE
+           END-READ.
+           CLOSE FIC-REGISTRE.
+           EXIT.
+
        DISPLAY-ETU-UA.
            DISPLAY "Saisissez l'INE".
            ACCEPT INE_INPUT.
@@ -97,39 +249,151 @@
                        DISPLAY "Moyenne S3 : " MOYS3-ETU
                        DISPLAY "Comp ? " COMP-ETU
                        DISPLAY "Nb UA :" UA-ETU
+                       MOVE "CONSULTE " TO ACTION-UA-COURANT
                        IF UA-ETU >= 25 THEN
                            DELETE FETUDOK RECORD
                                INVALID KEY DISPLAY "Suppr impossible"
                                NOT INVALID KEY
                                  DISPLAY "Etudiant supprimé, UA >= 25"
+                                 MOVE "SUPPRIME " TO ACTION-UA-COURANT
+                                 PERFORM ENREGISTRER-AUDIT-SUPPRESSION
                            END-DELETE
                        END-IF
+                       PERFORM ECRIRE-RAPPORT-UA
                    END-READ
            END-START.
            CLOSE FETUD.
            CLOSE FETUDOK.
-       
+
+       ENREGISTRER-AUDIT-SUPPRESSION.
+      *----- Garde trace de chaque suppression FETUDOK (INE, NOM,
+      *      UA-ETU, date), au cas ou un etudiant la conteste plus tard
+           OPEN EXTEND FIC-AUDIT.
+           IF FS-AUDIT = "35"
+               OPEN OUTPUT FIC-AUDIT
+           END-IF.
+           MOVE SPACES TO ENR-AUDIT.
+           MOVE INE-ETU TO INE-AUDIT.
+           MOVE NOM-ETU TO NOM-AUDIT.
+           MOVE UA-ETU TO UA-AUDIT.
+           ACCEPT DATE-AUDIT FROM DATE YYYYMMDD.
+           WRITE ENR-AUDIT END-WRITE.
+           CLOSE FIC-AUDIT.
+           EXIT.
+
+       ECRIRE-RAPPORT-UA.
+      *----- Trace imprimable et reimprimable de la consultation/
+      *      suppression par UA, en plus de l'affichage console
+           ACCEPT DATE-DU-JOUR FROM DATE YYYYMMDD.
+           OPEN EXTEND FIC-RAPPORT.
+           IF FS-RAPPORT = "35"
+               OPEN OUTPUT FIC-RAPPORT
+           END-IF.
+           MOVE SPACES TO ENR-RAPPORT-UA.
+           MOVE DATE-DU-JOUR TO DATE-RAPPORT-UA.
+           MOVE INE-ETU TO INE-RAPPORT-UA.
+           MOVE NOM-ETU TO NOM-RAPPORT-UA.
+           MOVE MOYS4-ETU TO MOYS4-RAPPORT-UA.
+           MOVE MOYS3-ETU TO MOYS3-RAPPORT-UA.
+           MOVE UA-ETU TO UA-RAPPORT-UA.
+           MOVE ACTION-UA-COURANT TO ACTION-RAPPORT-UA.
+           WRITE ENR-RAPPORT-UA END-WRITE.
+           CLOSE FIC-RAPPORT.
+           EXIT.
+
        DISPLAY-ETU-S4.
+      *----- Bilan complet du S4 : scannes / valides / non valides /
+      *      pourcentage, avec repartition par tranche d'UA
            OPEN INPUT FETUD.
            COMPUTE EOF_FETUD = 0.
-           COMPUTE UA-ETU = 0.
-           START FETUD KEY IS = UA-ETU
-               INVALID KEY DISPLAY "Aucun étudiant a 0 UA"
-               NOT INVALID KEY
-                   READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD
-                   PERFORM UNTIL EOF_FETUD = 1 OR UA-ETU = 0
-                       DISPLAY "Ine : " INE-ETU
-                       DISPLAY "Nom : " NOM-ETU
-                       DISPLAY "Moyenne S4 : " MOYS4-ETU
-                       DISPLAY "Moyenne S3 : " MOYS3-ETU
-                       DISPLAY "Nomp ? " COMP-ETU
-                       DISPLAY "Nb UA :" UA-ETU
-                       IF MOYS4-ETU >= 10 THEN
-                           COMPUTE NB-ETU-S4-V = NB-ETU-S4-V + 1
-                       END-IF
-                       READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD
-                   END-PERFORM
-           END-START.
-           DISPLAY NB-ETU-S4-V " élèves ont eu le s4 automatiquement.".
+           MOVE 0 TO NB-ETU-SCANNES.
+           MOVE 0 TO NB-ETU-S4-V.
+           MOVE 0 TO NB-ETU-S4-NV.
+           MOVE 0 TO NB-UA-0.
+           MOVE 0 TO NB-UA-1-9.
+           MOVE 0 TO NB-UA-10-24.
+           MOVE 0 TO NB-UA-25P.
+           READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD END-READ.
+           PERFORM UNTIL EOF_FETUD = 1
+               COMPUTE NB-ETU-SCANNES = NB-ETU-SCANNES + 1
+               DISPLAY "Ine : " INE-ETU
+               DISPLAY "Nom : " NOM-ETU
+               DISPLAY "Moyenne S4 : " MOYS4-ETU
+               DISPLAY "Moyenne S3 : " MOYS3-ETU
+               DISPLAY "Nomp ? " COMP-ETU
+               DISPLAY "Nb UA :" UA-ETU
+               IF MOYS4-ETU >= MOYS4-MIN AND UA-ETU = 0
+                   COMPUTE NB-ETU-S4-V = NB-ETU-S4-V + 1
+               ELSE
+                   COMPUTE NB-ETU-S4-NV = NB-ETU-S4-NV + 1
+               END-IF
+               EVALUATE TRUE
+                   WHEN UA-ETU = 0
+                       COMPUTE NB-UA-0 = NB-UA-0 + 1
+                   WHEN UA-ETU < 10
+                       COMPUTE NB-UA-1-9 = NB-UA-1-9 + 1
+                   WHEN UA-ETU < 25
+                       COMPUTE NB-UA-10-24 = NB-UA-10-24 + 1
+                   WHEN OTHER
+                       COMPUTE NB-UA-25P = NB-UA-25P + 1
+               END-EVALUATE
+               READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD
+           END-PERFORM.
+           IF NB-ETU-SCANNES > 0
+               COMPUTE POURCENT-VALIDES ROUNDED =
+                   (NB-ETU-S4-V * 100) / NB-ETU-SCANNES
+           ELSE
+               MOVE 0 TO POURCENT-VALIDES
+           END-IF.
+           DISPLAY "---------------".
+           DISPLAY "Etudiants scannes : " NB-ETU-SCANNES.
+           DISPLAY "Valides automatiquement : " NB-ETU-S4-V.
+           DISPLAY "Non valides : " NB-ETU-S4-NV.
+           DISPLAY "Pourcentage de validation : " POURCENT-VALIDES "%".
+           DISPLAY "Repartition par UA - 0 UA : " NB-UA-0.
+           DISPLAY "Repartition par UA - 1 a 9 UA : " NB-UA-1-9.
+           DISPLAY "Repartition par UA - 10 a 24 UA : " NB-UA-10-24.
+           DISPLAY "Repartition par UA - 25 UA et plus : " NB-UA-25P.
            CLOSE FETUD.
            CLOSE FETUDOK.
+           PERFORM ECRIRE-RAPPORT.
+
+       ECRIRE-RAPPORT.
+      *----- Trace imprimable et reimprimable du bilan de passage S4,
+      *      en plus de l'affichage console
+           ACCEPT DATE-DU-JOUR FROM DATE YYYYMMDD.
+           OPEN EXTEND FIC-RAPPORT.
+           IF FS-RAPPORT = "35"
+               OPEN OUTPUT FIC-RAPPORT
+           END-IF.
+           MOVE SPACES TO ENR-RAPPORT.
+           MOVE DATE-DU-JOUR TO DATE-RAPPORT.
+           MOVE NB-ETU-SCANNES TO NB-SCANNES-RAPPORT.
+           MOVE NB-ETU-S4-V TO NB-VALIDES-RAPPORT.
+           MOVE NB-ETU-S4-NV TO NB-NON-VALIDES-RAPPORT.
+           MOVE POURCENT-VALIDES TO POURCENT-RAPPORT.
+           WRITE ENR-RAPPORT END-WRITE.
+           CLOSE FIC-RAPPORT.
+           EXIT.
+
+       RATTRAPAGE-LIST.
+      *----- Liste des etudiants COMP-ETU = 1 pour le bureau des
+      *      examens, au lieu de les reperer a l'oeil dans les DISPLAY
+           OPEN INPUT FETUD.
+           OPEN OUTPUT FIC-RATTRAPAGE.
+           COMPUTE EOF_FETUD = 0.
+           READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD END-READ.
+           PERFORM UNTIL EOF_FETUD = 1
+               IF COMP-ETU = 1
+                   MOVE SPACES TO ENR-RATTRAPAGE
+                   MOVE INE-ETU TO INE-RATTRAPAGE
+                   MOVE NOM-ETU TO NOM-RATTRAPAGE
+                   MOVE MOYS4-ETU TO MOYS4-RATTRAPAGE
+                   MOVE MOYS3-ETU TO MOYS3-RATTRAPAGE
+                   WRITE ENR-RATTRAPAGE END-WRITE
+               END-IF
+               READ FETUD NEXT RECORD AT END MOVE 1 TO EOF_FETUD
+               END-READ
+           END-PERFORM.
+           CLOSE FETUD.
+           CLOSE FIC-RATTRAPAGE.
