@@ -13,6 +13,30 @@
            SELECT FIC-ENT ASSIGN TO "FENT.dat" ORGANIZATION IS RECORD
            SEQUENTIAL.
 
+           SELECT WORK-STA ASSIGN TO "WSTA.tmp".
+
+           SELECT WORK-ENT ASSIGN TO "WENT.tmp".
+
+           SELECT FIC-CKPT ASSIGN TO "ckptsta.dat" ORGANIZATION IS
+           LINE SEQUENTIAL
+           FILE STATUS IS FS-CKPT.
+
+      *----- Indexe sur INE pour permettre a chaque programme de
+      *      relire/completer le dossier d'un etudiant deja amorce par
+      *      un autre, au lieu d'empiler des lignes partielles ; chemin
+      *      relatif au dossier parent de TP2/TP3/TP4 pour que les trois
+      *      programmes partagent le meme fichier quel que soit celui
+      *      qui est lance depuis son propre repertoire
+           SELECT FIC-REGISTRE ASSIGN TO "../registre.dat" ORGANIZATION
+           IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INE-REG
+           FILE STATUS IS FS-REGISTRE.
+
+           SELECT FIC-RAPPORT ASSIGN TO "rapport.dat" ORGANIZATION
+           IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RAPPORT.
+
        DATA DIVISION.
        FILE SECTION.
       *----- Enregistrement des stages
@@ -30,6 +54,8 @@
       *----- Enregistrement des Etudiants
        FD FIC-ETU.
        01 ENR-ETU.
+           02 INE-ETU-STA PIC 9(4).
+           02 FILLER PIC X.
            02 NOM PIC X(10).
            02 NOTE-STAGE PIC 99V99.
 
@@ -41,6 +67,75 @@
            02 NB-STA PIC 99.
            02 MOY-STA PIC 999V99.
 
+      *----- Fichier de tri pour le rapport des stages par departement
+       SD WORK-STA.
+       01 ENR-STA-TRI.
+           02 SIRET-TRI PIC 9(4).
+           02 ENT-TRI PIC X(10).
+           02 ADR-TRI.
+               03 CP-TRI.
+                   04 DPT-TRI PIC 99.
+                   04 COM-TRI PIC 999.
+                03 VILLE-TRI PIC X(15).
+           02 ETU-TRI PIC X(10).
+
+      *----- Fichier de tri pour le classement des entreprises par
+      *      moyenne de stagiaires
+       SD WORK-ENT.
+       01 ENR-ENT-TRI.
+           02 SIR-TRI PIC 9(4).
+           02 ENTREP-TRI PIC X(10).
+           02 NB-STA-TRI PIC 99.
+           02 MOY-STA-TRI PIC 999V99.
+
+      *----- Point de reprise de DISPLAY-STA : dernier SIRET ecrit en
+      *      totalite dans FIC-ENT
+       FD FIC-CKPT.
+       01 ENR-CKPT.
+           02 DERNIER-SIRET-CKPT PIC 9(4).
+
+      *----- Registre partage par INE entre TP2, TP3 et TP4 : chaque
+      *      programme relit le dossier existant et ne met a jour que
+      *      ses propres champs, les -MAJ indiquant qui l'a renseigne
+       FD FIC-REGISTRE.
+       01 ENR-REGISTRE.
+           02 INE-REG PIC 9(4).
+           02 NOM-REG PIC X(10).
+           02 AGE-REG PIC 999.
+           02 CATEGORIE-REG PIC X(15).
+           02 NOTE-STAGE-REG PIC 99V99.
+           02 MOYS4-REG PIC 99V99.
+           02 VALIDE-REG PIC X(3).
+           02 AGE-MAJ PIC X.
+           02 STAGE-MAJ PIC X.
+           02 VALID-MAJ PIC X.
+
+      *----- Trace datee du placement par entreprise pour reimpression
+      *      sans avoir a relancer le traitement
+       FD FIC-RAPPORT.
+       01 ENR-RAPPORT.
+           02 DATE-RAPPORT PIC 9(8).
+           02 FILLER PIC X.
+           02 SIR-RAPPORT PIC 9(4).
+           02 FILLER PIC X.
+           02 ENTREP-RAPPORT PIC X(10).
+           02 FILLER PIC X.
+           02 NB-STA-RAPPORT PIC 99.
+           02 FILLER PIC X.
+           02 MOY-STA-RAPPORT PIC 999V99.
+      *----- Trace datee du detail par stagiaire (nom, departement,
+      *      ville), en plus de l'affichage console de DISPLAY-STA
+       01 ENR-RAPPORT-STA.
+           02 DATE-RAPPORT-STA PIC 9(8).
+           02 FILLER PIC X.
+           02 SIRET-RAPPORT-STA PIC 9(4).
+           02 FILLER PIC X.
+           02 ETU-RAPPORT-STA PIC X(10).
+           02 FILLER PIC X.
+           02 DPT-RAPPORT-STA PIC 99.
+           02 FILLER PIC X.
+           02 VILLE-RAPPORT-STA PIC X(15).
+
        WORKING-STORAGE SECTION.
        77 EOF PIC 9 VALUE 0.
        77 EOF-ETU PIC 9 VALUE 0.
@@ -49,62 +144,209 @@
        77 NB-STAGIAIRE PIC 99 VALUE 0.
        77 SIRETT PIC 9(4).
        77 MOY PIC 9999V99.
+      *----- Table des etudiants chargee une fois depuis FIC-ETU, pour
+      *      eviter de rescanner tout le fichier par entreprise
+       01 TABLE-ETU.
+           02 LIGNE-ETU OCCURS 500 TIMES INDEXED BY IDX-ETU.
+               03 INE-TAB PIC 9(4).
+               03 NOM-TAB PIC X(10).
+               03 NOTE-TAB PIC 99V99.
+               03 ETU-RAPPROCHE PIC 9.
+       77 NB-LIGNES-ETU PIC 9(4) VALUE 0.
+       77 ETU-TROUVE PIC 9.
+       77 SEUIL-NB-STA PIC 99.
+      *----- SIRET deja ecrits en totalite dans FIC-ENT lors d'une
+      *      execution precedente, pour que la reprise se fasse par
+      *      appartenance et non par un simple seuil numerique (l'ordre
+      *      des SIRET dans FIC-STA n'est pas garanti croissant)
+       01 TABLE-CKPT.
+           02 LIGNE-CKPT OCCURS 500 TIMES INDEXED BY IDX-CKPT.
+               03 SIRET-CKPT-TAB PIC 9(4).
+       77 NB-SIRET-CKPT PIC 9(4) VALUE 0.
+       77 EOF-CKPT PIC 9 VALUE 0.
+       77 SIRET-DEJA-TRAITE PIC 9 VALUE 0.
+       77 FS-CKPT PIC XX.
+       77 FS-REGISTRE PIC XX.
+       77 FS-RAPPORT PIC XX.
+       77 DATE-DU-JOUR PIC 9(8).
 
        PROCEDURE DIVISION.
        PROGRAMME-PRINCIPAL.
+           DISPLAY "--------Reconciliation-------"
+           PERFORM RECONCILIATION-FICHIERS.
            DISPLAY "--------Stages-------"
            PERFORM DISPLAY-STA.
            DISPLAY "--------Entreprise-------".
            PERFORM DISPLAY-ENT.
+           DISPLAY "--------Stages par departement-------".
+           PERFORM DISPLAY-STA-PAR-DPT.
+           DISPLAY "--------Classement des entreprises-------".
+           PERFORM DISPLAY-ENT-CLASSEMENT.
+           DISPLAY "--------Registre-------".
+           PERFORM ENREGISTRER-REGISTRE-STAGES.
            DISPLAY "--------Fin-------"
            STOP RUN.
 
+       CHARGER-ETUDIANTS.
+      *----- Charge FIC-ETU une seule fois dans TABLE-ETU
+           COMPUTE NB-LIGNES-ETU = 0.
+           COMPUTE EOF-ETU = 0.
+           OPEN INPUT FIC-ETU.
+           READ FIC-ETU AT END MOVE 1 TO EOF-ETU END-READ.
+           PERFORM UNTIL EOF-ETU = 1
+               IF NB-LIGNES-ETU >= 500
+                   DISPLAY "Attention : FIC-ETU depasse 500 etudiants,"
+                   " les etudiants suivants sont ignores"
+                   MOVE 1 TO EOF-ETU
+               ELSE
+                   COMPUTE NB-LIGNES-ETU = NB-LIGNES-ETU + 1
+                   MOVE INE-ETU-STA TO INE-TAB(NB-LIGNES-ETU)
+                   MOVE NOM TO NOM-TAB(NB-LIGNES-ETU)
+                   MOVE NOTE-STAGE TO NOTE-TAB(NB-LIGNES-ETU)
+                   MOVE 0 TO ETU-RAPPROCHE(NB-LIGNES-ETU)
+                   READ FIC-ETU AT END MOVE 1 TO EOF-ETU END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE FIC-ETU.
+           EXIT.
+
+       ENREGISTRER-REGISTRE-STAGES.
+      *----- Complete le dossier existant du registre partage par INE
+      *      avec la note de stage de chaque etudiant de TABLE-ETU,
+      *      sans ecraser l'age ou le statut de validation deja
+      *      renseignes par TP2/TP4
+           PERFORM VARYING IDX-ETU FROM 1 BY 1
+               UNTIL IDX-ETU > NB-LIGNES-ETU
+               OPEN I-O FIC-REGISTRE
+               IF FS-REGISTRE = "35"
+                   OPEN OUTPUT FIC-REGISTRE
+                   CLOSE FIC-REGISTRE
+                   OPEN I-O FIC-REGISTRE
+               END-IF
+               MOVE INE-TAB(IDX-ETU) TO INE-REG
+               READ FIC-REGISTRE KEY IS INE-REG
+                   INVALID KEY
+                       INITIALIZE ENR-REGISTRE
+                       MOVE INE-TAB(IDX-ETU) TO INE-REG
+                       MOVE NOM-TAB(IDX-ETU) TO NOM-REG
+                       MOVE NOTE-TAB(IDX-ETU) TO NOTE-STAGE-REG
+                       MOVE "X" TO STAGE-MAJ
+                       WRITE ENR-REGISTRE
+                   NOT INVALID KEY
+                       MOVE NOM-TAB(IDX-ETU) TO NOM-REG
+                       MOVE NOTE-TAB(IDX-ETU) TO NOTE-STAGE-REG
+                       MOVE "X" TO STAGE-MAJ
+                       REWRITE ENR-REGISTRE
+               END-READ
+               CLOSE FIC-REGISTRE
+           END-PERFORM.
+           EXIT.
+
+       RECONCILIATION-FICHIERS.
+      *----- Signale les ETU de FIC-STA sans NOM correspondant dans
+      *      FIC-ETU, et les NOM de FIC-ETU jamais utilises dans
+      *      FIC-STA, avant que DISPLAY-STA ne calcule les moyennes
+           PERFORM CHARGER-ETUDIANTS.
+           COMPUTE EOF = 0.
+           OPEN INPUT FIC-STA.
+           READ FIC-STA AT END MOVE 1 TO EOF END-READ.
+           PERFORM UNTIL EOF = 1
+               MOVE 0 TO ETU-TROUVE
+               PERFORM VARYING IDX-ETU FROM 1 BY 1
+                   UNTIL IDX-ETU > NB-LIGNES-ETU
+                   IF NOM-TAB(IDX-ETU) = ETU
+                       MOVE 1 TO ETU-TROUVE
+                       MOVE 1 TO ETU-RAPPROCHE(IDX-ETU)
+                   END-IF
+               END-PERFORM
+               IF ETU-TROUVE = 0
+                   DISPLAY "FIC-STA : " ETU " (SIRET " SIRET
+                   ") absent de FIC-ETU"
+               END-IF
+               READ FIC-STA AT END MOVE 1 TO EOF END-READ
+           END-PERFORM.
+           CLOSE FIC-STA.
+           PERFORM VARYING IDX-ETU FROM 1 BY 1
+               UNTIL IDX-ETU > NB-LIGNES-ETU
+               IF ETU-RAPPROCHE(IDX-ETU) = 0
+                   DISPLAY "FIC-ETU : " NOM-TAB(IDX-ETU)
+                   " sans stage dans FIC-STA"
+               END-IF
+           END-PERFORM.
+           EXIT.
+
        DISPLAY-STA.
       *----- Afficher les entreprises et les stagiaires
-           OPEN OUTPUT FIC-ENT.
+           PERFORM CHARGER-ETUDIANTS.
+           PERFORM LIRE-CHECKPOINT.
+           COMPUTE EOF = 0.
+           IF NB-SIRET-CKPT > 0
+               DISPLAY "Reprise : " NB-SIRET-CKPT
+               " entreprise(s) deja traitee(s)"
+               OPEN EXTEND FIC-ENT
+           ELSE
+               OPEN OUTPUT FIC-ENT
+           END-IF.
            OPEN INPUT FIC-STA.
            READ FIC-STA AT END MOVE 1 TO EOF END-READ.
            PERFORM UNTIL EOF = 1
-               DISPLAY "---------------"
-               DISPLAY "Entreprise : " ENT
-      *----- Sauvegarde du Siret pour vérifier qu'il y a plusieurs étudiants par
-      *      entreprises
                COMPUTE SIRETT = SIRET
-               PERFORM UNTIL SIRET NOT = SIRETT OR EOF = 1
-                   DISPLAY "Nom etu : " ETU
-                   "Lieu : " CP "-" VILLE
-                   COMPUTE NB-STAGE = NB-STAGE + 1
-      *----- On parcours touts les étudiants pour chaque entreprises pour 
-      *      récupérer leur moyenne
-                   OPEN INPUT FIC-ETU
-                   READ FIC-ETU AT END MOVE 1 TO EOF-ETU END-READ
-                   PERFORM UNTIL EOF-ETU = 1
-                       IF NOM = ETU THEN
-                           COMPUTE NB-STAGIAIRE = NB-STAGIAIRE + 1
-                           COMPUTE MOY = MOY + NOTE-STAGE
-                       END-IF
-                       READ FIC-ETU AT END MOVE 1 TO EOF-ETU
-                       END-READ
+               PERFORM VERIFIER-SIRET-TRAITE
+               IF SIRET-DEJA-TRAITE = 1
+      *----- Entreprise deja ecrite dans FIC-ENT lors d'une execution
+      *      precedente : on saute son groupe sans la retraiter, mais
+      *      on compte quand meme ses stagiaires/son entreprise pour que
+      *      les totaux affiches en fin de traitement restent exacts
+      *      apres une reprise
+                   PERFORM UNTIL SIRET NOT = SIRETT OR EOF = 1
+                       COMPUTE NB-STAGE = NB-STAGE + 1
+                       READ FIC-STA AT END MOVE 1 TO EOF END-READ
                    END-PERFORM
-                   CLOSE FIC-ETU
-                   COMPUTE EOF-ETU = 0
-                   READ FIC-STA AT END MOVE 1 TO EOF END-READ
-               END-PERFORM
-      *----- On calcul la moyenne et on écrit dans notre enregistrement des 
+                   COMPUTE NB-ENT = NB-ENT + 1
+               ELSE
+                 DISPLAY "---------------"
+                 DISPLAY "Entreprise : " ENT
+      *----- Sauvegarde du Siret pour vérifier qu'il y a plusieurs étudiants par
       *      entreprises
-               COMPUTE MOY = MOY / NB-STAGIAIRE
-               COMPUTE SIR = SIRET
-               MOVE ENT TO ENTREP
-               COMPUTE NB-STA = NB-STAGIAIRE
-               COMPUTE MOY-STA = MOY
-               DISPLAY "Nombre stagiaires : " NB-STAGIAIRE
-               DISPLAY "Moyenne : " MOY
-               COMPUTE NB-ENT = NB-ENT + 1
+                 PERFORM UNTIL SIRET NOT = SIRETT OR EOF = 1
+                     DISPLAY "Nom etu : " ETU
+                     "Lieu : " CP "-" VILLE
+                     PERFORM ECRIRE-RAPPORT-STA
+                     COMPUTE NB-STAGE = NB-STAGE + 1
+      *----- On cherche l'étudiant dans la table déjà chargée en
+      *      mémoire au lieu de rescanner FIC-ETU
+                     PERFORM VARYING IDX-ETU FROM 1 BY 1
+                         UNTIL IDX-ETU > NB-LIGNES-ETU
+                         IF NOM-TAB(IDX-ETU) = ETU
+                             COMPUTE NB-STAGIAIRE = NB-STAGIAIRE + 1
+                             COMPUTE MOY = MOY + NOTE-TAB(IDX-ETU)
+                         END-IF
+                     END-PERFORM
+                     READ FIC-STA AT END MOVE 1 TO EOF END-READ
+                 END-PERFORM
+      *----- On calcul la moyenne et on écrit dans notre enregistrement des
+      *      entreprises
+                 IF NB-STAGIAIRE = 0
+                     DISPLAY "Attention : SIRET " SIRETT
+                     " sans stagiaire reconnu dans FIC-ETU, MOY-STA a 0"
+                     MOVE 0 TO MOY
+                 ELSE
+                     COMPUTE MOY = MOY / NB-STAGIAIRE
+                 END-IF
+                 COMPUTE SIR = SIRET
+                 MOVE ENT TO ENTREP
+                 COMPUTE NB-STA = NB-STAGIAIRE
+                 COMPUTE MOY-STA = MOY
+                 DISPLAY "Nombre stagiaires : " NB-STAGIAIRE
+                 DISPLAY "Moyenne : " MOY
+                 COMPUTE NB-ENT = NB-ENT + 1
       *----- Réinitialisation des variables pour les stagiaires
-               COMPUTE NB-STAGIAIRE = 0
-               COMPUTE MOY = 0
+                 COMPUTE NB-STAGIAIRE = 0
+                 COMPUTE MOY = 0
 
-               WRITE ENR-ENT END-WRITE
+                 WRITE ENR-ENT END-WRITE
+                 PERFORM ENREGISTRER-CHECKPOINT
+               END-IF
            END-PERFORM.
            DISPLAY "---------------".
            DISPLAY "Nombre d'etidiants places en stage : " NB-STAGE.
@@ -113,6 +355,64 @@
            DISPLAY "---------------".
            CLOSE FIC-STA.
            CLOSE FIC-ENT.
+           PERFORM REINITIALISER-CHECKPOINT.
+
+       LIRE-CHECKPOINT.
+      *----- Relit tous les SIRET deja traites avec succes dans
+      *      TABLE-CKPT, pour permettre a DISPLAY-STA de reprendre
+      *      apres une interruption sans dependre de l'ordre du fichier
+           MOVE 0 TO NB-SIRET-CKPT.
+           MOVE 0 TO EOF-CKPT.
+           OPEN INPUT FIC-CKPT.
+           IF FS-CKPT = "00"
+               READ FIC-CKPT AT END MOVE 1 TO EOF-CKPT END-READ
+               PERFORM UNTIL EOF-CKPT = 1
+                   IF NB-SIRET-CKPT < 500
+                       COMPUTE NB-SIRET-CKPT = NB-SIRET-CKPT + 1
+                       MOVE DERNIER-SIRET-CKPT TO
+                           SIRET-CKPT-TAB(NB-SIRET-CKPT)
+                   END-IF
+                   READ FIC-CKPT AT END MOVE 1 TO EOF-CKPT END-READ
+               END-PERFORM
+               CLOSE FIC-CKPT
+           END-IF.
+           EXIT.
+
+       VERIFIER-SIRET-TRAITE.
+      *----- Cherche SIRETT dans les SIRET deja confirmes, plutot que
+      *      de supposer FIC-STA trie par ordre de SIRET croissant
+           MOVE 0 TO SIRET-DEJA-TRAITE.
+           PERFORM VARYING IDX-CKPT FROM 1 BY 1
+               UNTIL IDX-CKPT > NB-SIRET-CKPT
+               IF SIRET-CKPT-TAB(IDX-CKPT) = SIRETT
+                   MOVE 1 TO SIRET-DEJA-TRAITE
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       ENREGISTRER-CHECKPOINT.
+      *----- Ajoute le SIRET dont l'entreprise vient d'etre ecrite en
+      *      totalite dans FIC-ENT a la liste des SIRET confirmes
+           OPEN EXTEND FIC-CKPT.
+           IF FS-CKPT = "35"
+               OPEN OUTPUT FIC-CKPT
+           END-IF.
+           MOVE SIRETT TO DERNIER-SIRET-CKPT.
+           WRITE ENR-CKPT END-WRITE.
+           CLOSE FIC-CKPT.
+           IF NB-SIRET-CKPT < 500
+               COMPUTE NB-SIRET-CKPT = NB-SIRET-CKPT + 1
+               MOVE SIRETT TO SIRET-CKPT-TAB(NB-SIRET-CKPT)
+           END-IF.
+           EXIT.
+
+       REINITIALISER-CHECKPOINT.
+      *----- DISPLAY-STA est alle jusqu'au bout de FIC-STA : la
+      *      prochaine execution repart de zero
+           OPEN OUTPUT FIC-CKPT.
+           CLOSE FIC-CKPT.
+           MOVE 0 TO NB-SIRET-CKPT.
+           EXIT.
 
        DISPLAY-ENT.
            OPEN INPUT FIC-ENT.
@@ -124,6 +424,87 @@
                DISPLAY "Nom entreprise : " ENTREP
                DISPLAY "Nombre stagiaires : " NB-STA
                DISPLAY "Moyenne des stagiaires : " MOY-STA
+               PERFORM ECRIRE-RAPPORT
                READ FIC-ENT AT END MOVE 1 TO EOF END-READ
            END-PERFORM.
-           CLOSE FIC-ENT.
\ No newline at end of file
+           CLOSE FIC-ENT.
+
+       ECRIRE-RAPPORT.
+      *----- Trace imprimable et reimprimable du placement par
+      *      entreprise, en plus de l'affichage console
+           ACCEPT DATE-DU-JOUR FROM DATE YYYYMMDD.
+           OPEN EXTEND FIC-RAPPORT.
+           IF FS-RAPPORT = "35"
+               OPEN OUTPUT FIC-RAPPORT
+           END-IF.
+           MOVE SPACES TO ENR-RAPPORT.
+           MOVE DATE-DU-JOUR TO DATE-RAPPORT.
+           MOVE SIR TO SIR-RAPPORT.
+           MOVE ENTREP TO ENTREP-RAPPORT.
+           MOVE NB-STA TO NB-STA-RAPPORT.
+           MOVE MOY-STA TO MOY-STA-RAPPORT.
+           WRITE ENR-RAPPORT END-WRITE.
+           CLOSE FIC-RAPPORT.
+           EXIT.
+
+       ECRIRE-RAPPORT-STA.
+      *----- Trace imprimable et reimprimable du detail par stagiaire,
+      *      en plus de l'affichage console de DISPLAY-STA
+           ACCEPT DATE-DU-JOUR FROM DATE YYYYMMDD.
+           OPEN EXTEND FIC-RAPPORT.
+           IF FS-RAPPORT = "35"
+               OPEN OUTPUT FIC-RAPPORT
+           END-IF.
+           MOVE SPACES TO ENR-RAPPORT-STA.
+           MOVE DATE-DU-JOUR TO DATE-RAPPORT-STA.
+           MOVE SIRETT TO SIRET-RAPPORT-STA.
+           MOVE ETU TO ETU-RAPPORT-STA.
+           MOVE DPT TO DPT-RAPPORT-STA.
+           MOVE VILLE TO VILLE-RAPPORT-STA.
+           WRITE ENR-RAPPORT-STA END-WRITE.
+           CLOSE FIC-RAPPORT.
+           EXIT.
+
+       DISPLAY-STA-PAR-DPT.
+      *----- Regroupe les stages par departement puis ville pour le
+      *      rapport de placement
+           SORT WORK-STA
+               ON ASCENDING KEY DPT-TRI
+               ON ASCENDING KEY VILLE-TRI
+               USING FIC-STA
+               OUTPUT PROCEDURE IS AFFICHER-STA-TRIE.
+           EXIT.
+
+       AFFICHER-STA-TRIE.
+           MOVE 0 TO EOF.
+           RETURN WORK-STA AT END MOVE 1 TO EOF.
+           PERFORM UNTIL EOF = 1
+               DISPLAY "DPT " DPT-TRI " - " VILLE-TRI " : " ENT-TRI
+               " (" ETU-TRI ")"
+               RETURN WORK-STA AT END MOVE 1 TO EOF
+           END-PERFORM.
+           EXIT.
+
+       DISPLAY-ENT-CLASSEMENT.
+      *----- Classement des entreprises par moyenne de stagiaires
+      *      decroissante, filtre sur un nombre minimum de stagiaires
+           DISPLAY "Nombre minimum de stagiaires a retenir : ".
+           ACCEPT SEUIL-NB-STA.
+           SORT WORK-ENT
+               ON DESCENDING KEY MOY-STA-TRI
+               USING FIC-ENT
+               OUTPUT PROCEDURE IS AFFICHER-ENT-CLASSE.
+           EXIT.
+
+       AFFICHER-ENT-CLASSE.
+           MOVE 0 TO EOF.
+           RETURN WORK-ENT AT END MOVE 1 TO EOF.
+           PERFORM UNTIL EOF = 1
+               IF NB-STA-TRI > SEUIL-NB-STA
+                   DISPLAY "SIRET " SIR-TRI " - " ENTREP-TRI
+                   " : moyenne " MOY-STA-TRI
+                   " (" NB-STA-TRI " stagiaires)"
+               END-IF
+               RETURN WORK-ENT AT END MOVE 1 TO EOF
+           END-PERFORM.
+           EXIT.
