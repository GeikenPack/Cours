@@ -2,7 +2,78 @@
        program-id. TP2.
        Author. Jonathan Morgado-Samagaio.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-ROSTER ASSIGN TO "roster.dat" ORGANIZATION IS
+           LINE SEQUENTIAL
+           FILE STATUS IS FS-ROSTER.
+           SELECT FIC-AGE ASSIGN TO "FAGE.dat" ORGANIZATION IS
+           LINE SEQUENTIAL
+           FILE STATUS IS FS-AGE.
+
+      *----- Indexe sur INE pour permettre a chaque programme de
+      *      relire/completer le dossier d'un etudiant deja amorce par
+      *      un autre, au lieu d'empiler des lignes partielles ; chemin
+      *      relatif au dossier parent de TP2/TP3/TP4 pour que les trois
+      *      programmes partagent le meme fichier quel que soit celui
+      *      qui est lance depuis son propre repertoire
+           SELECT FIC-REGISTRE ASSIGN TO "../registre.dat" ORGANIZATION
+           IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INE-REG
+           FILE STATUS IS FS-REGISTRE.
+
+           SELECT FIC-RAPPORT ASSIGN TO "rapport.dat" ORGANIZATION
+           IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RAPPORT.
+
        DATA DIVISION.
+       FILE SECTION.
+      *----- Liste de classe pour le traitement par lot (INE + date
+      *      de naissance)
+       FD FIC-ROSTER.
+       01 ENR-ROSTER.
+           02 INE-ROSTER PIC 9(4).
+           02 DATE-NAISS-ROSTER PIC 9(8).
+
+      *----- Age et categorie calcules, a rapprocher de FETUD par INE
+       FD FIC-AGE.
+       01 ENR-AGE.
+           02 INE-AGE PIC 9(4).
+           02 FILLER PIC X.
+           02 AGE-AGE PIC 999.
+           02 FILLER PIC X.
+           02 CATEGORIE-AGE PIC X(15).
+
+      *----- Registre partage par INE entre TP2, TP3 et TP4 : chaque
+      *      programme relit le dossier existant et ne met a jour que
+      *      ses propres champs, les -MAJ indiquant qui l'a renseigne
+       FD FIC-REGISTRE.
+       01 ENR-REGISTRE.
+           02 INE-REG PIC 9(4).
+           02 NOM-REG PIC X(10).
+           02 AGE-REG PIC 999.
+           02 CATEGORIE-REG PIC X(15).
+           02 NOTE-STAGE-REG PIC 99V99.
+           02 MOYS4-REG PIC 99V99.
+           02 VALIDE-REG PIC X(3).
+           02 AGE-MAJ PIC X.
+           02 STAGE-MAJ PIC X.
+           02 VALID-MAJ PIC X.
+
+      *----- Trace datee des ages/categories pour reimpression sans
+      *      avoir a relancer le traitement
+       FD FIC-RAPPORT.
+       01 ENR-RAPPORT.
+           02 DATE-RAPPORT PIC 9(8).
+           02 FILLER PIC X.
+           02 INE-RAPPORT PIC 9(4).
+           02 FILLER PIC X.
+           02 AGE-RAPPORT PIC 999.
+           02 FILLER PIC X.
+           02 CATEGORIE-RAPPORT PIC X(15).
+
        working-storage section.
        01 TABJOURS.
            02 FILLER PIC 9(6) VALUE 312831.
@@ -24,15 +95,35 @@
        77 MOISACTUEL PIC 99.
        77 JOURSTEMP PIC 999999.
        77 AGE PIC 999.
+       77 ANNEE-A-VERIFIER PIC 9999.
+       77 MODE-TRAITEMENT PIC 9.
+       77 EOF-ROSTER PIC 9 VALUE 0.
+       77 INE-COURANT PIC 9(4).
+       77 CATEGORIE-ETU PIC X(15).
+       77 FS-AGE PIC XX.
+       77 FS-ROSTER PIC XX.
+       77 FS-REGISTRE PIC XX.
+       77 FS-RAPPORT PIC XX.
+       77 DATE-DU-JOUR PIC 9(8).
 
        PROCEDURE DIVISION.
        PROGRAM-PRINCIPAL.
-           PERFORM SAISIR-DATE.
            PERFORM DATE-SYSTEM.
-           PERFORM VERIF-DATE-VALID.
-           PERFORM CALC-JOURS-NAISSANCE.
-           PERFORM CALC-AGE.
-           PERFORM DISPLAY-MSG-AGE.
+           DISPLAY "Traitement interactif (1) ou fichier de classe ".
+           DISPLAY "(2) : ".
+           ACCEPT MODE-TRAITEMENT.
+           IF MODE-TRAITEMENT = 2
+               PERFORM TRAITEMENT-LOT
+           ELSE
+               DISPLAY "Saisissez l'INE de l'etudiant : "
+               ACCEPT INE-COURANT
+               PERFORM SAISIR-DATE
+               PERFORM VERIF-DATE-VALID
+               PERFORM CALC-JOURS-NAISSANCE
+               PERFORM CALC-AGE
+               PERFORM DISPLAY-MSG-AGE
+               PERFORM ECRIRE-AGE
+           END-IF.
            STOP RUN.
 
        SAISIR-DATE.
@@ -44,21 +135,65 @@
            ACCEPT SYSDATE FROM DATE YYYYMMDD.
            EXIT.
 
+       TRAITEMENT-LOT.
+      *----- Traite tous les etudiants de roster.dat en une passe
+           OPEN INPUT FIC-ROSTER.
+           IF FS-ROSTER NOT = "00"
+               DISPLAY "roster.dat introuvable ou illisible, statut "
+               FS-ROSTER ", traitement par lot annule"
+           ELSE
+               READ FIC-ROSTER AT END MOVE 1 TO EOF-ROSTER END-READ
+               PERFORM UNTIL EOF-ROSTER = 1
+                   MOVE INE-ROSTER TO INE-COURANT
+                   MOVE DATE-NAISS-ROSTER TO DATESAISIE
+                   MOVE 0 TO NBJOURS
+                   MOVE 0 TO JOURSTEMP
+                   MOVE ANNEESAISIE TO ANNEE-A-VERIFIER
+                   PERFORM VERIF-BISSEXTILE
+                   PERFORM CONTROLE-DATE
+                   IF DATEVALIDE = 1
+                       DISPLAY "INE : " INE-COURANT
+                       PERFORM CALC-JOURS-NAISSANCE
+                       PERFORM CALC-AGE
+                       PERFORM DISPLAY-MSG-AGE
+                       PERFORM ECRIRE-AGE
+                   ELSE
+                       DISPLAY "Date invalide pour l'INE " INE-COURANT
+                       ", etudiant ignore"
+                   END-IF
+                   READ FIC-ROSTER AT END MOVE 1 TO EOF-ROSTER END-READ
+               END-PERFORM
+               CLOSE FIC-ROSTER
+           END-IF.
+           EXIT.
+
+       CONTROLE-DATE.
+      *----- Pose le verdict de validite dans DATEVALIDE sans
+      *      redemander de saisie, pour etre reutilisable en lot
+           IF ANNEESAISIE < 1910 OR ANNEESAISIE > ANNEESYS OR
+           (ANNEESAISIE = ANNEESYS AND MOISSAISIE > MOISSYS) OR
+           (ANNEESAISIE = ANNEESYS AND MOISSAISIE = MOISSYS
+           AND JOURSAISIE > JOURSYS) OR
+           JOURSAISIE > NBJ(MOISSAISIE) OR MOISSAISIE > 12 THEN
+               MOVE 0 TO DATEVALIDE
+           ELSE
+               MOVE 1 TO DATEVALIDE
+           END-IF.
+           EXIT.
+
        VERIF-DATE-VALID.
+           MOVE 0 TO DATEVALIDE.
            PERFORM UNTIL DATEVALIDE = 1
-               IF ANNEESAISIE < 1910 OR ANNEESAISIE > ANNEESYS OR
-               (ANNEESAISIE = ANNEESYS AND MOISSAISIE > MOISSYS) OR
-               (ANNEESAISIE = ANNEESYS AND MOISSAISIE = MOISSYS
-               AND JOURSAISIE > JOURSYS) OR
-               JOURSAISIE > NBJ(MOISSAISIE) OR MOISSAISIE > 12 THEN
+               MOVE ANNEESAISIE TO ANNEE-A-VERIFIER
+               PERFORM VERIF-BISSEXTILE
+               PERFORM CONTROLE-DATE
+               IF DATEVALIDE NOT = 1
                    DISPLAY "Date invalide"
                    PERFORM SAISIR-DATE
-               ELSE
-                   COMPUTE DATEVALIDE = 1
                END-IF
            END-PERFORM.
            EXIT.
-       
+
        CALC-JOURS-NAISSANCE.
            IF ANNEESAISIE <> ANNEESYS THEN
                IF ANNEESAISIE <> ANNEESYS - 1
@@ -66,7 +201,11 @@
                    COMPUTE JOURSTEMP = ( ( ANNEESYS - 1 )
                    - ( ANNEESAISIE + 1))
                    COMPUTE JOURSTEMP = JOURSTEMP * 365
+               ELSE
+                   MOVE 0 TO JOURSTEMP
                END-IF
+               MOVE ANNEESAISIE TO ANNEE-A-VERIFIER
+               PERFORM VERIF-BISSEXTILE
                COMPUTE NBJOURS = NBJOURS +
                (NBJ(MOISSAISIE) - JOURSAISIE)
                COMPUTE MOISACTUEL = MOISSAISIE + 1
@@ -74,15 +213,19 @@
                    COMPUTE NBJOURS = NBJOURS + NBJ(MOISACTUEL)
                    COMPUTE MOISACTUEL = MOISACTUEL + 1
                END-PERFORM
+               MOVE ANNEESYS TO ANNEE-A-VERIFIER
+               PERFORM VERIF-BISSEXTILE
                COMPUTE MOISACTUEL = 1
                PERFORM UNTIL MOISACTUEL = MOISSYS
                    COMPUTE NBJOURS = NBJOURS + NBJ(MOISACTUEL)
                    COMPUTE MOISACTUEL = MOISACTUEL + 1
                END-PERFORM
                COMPUTE NBJOURS = NBJOURS + JOURSYS
-               
+
                COMPUTE NBJOURS = NBJOURS + JOURSTEMP
            ELSE
+              MOVE ANNEESYS TO ANNEE-A-VERIFIER
+              PERFORM VERIF-BISSEXTILE
               IF MOISSAISIE = MOISSYS THEN
                   COMPUTE NBJOURS = NBJOURS + (JOURSYS - JOURSAISIE)
               ELSE
@@ -96,24 +239,100 @@
                    END-PERFORM
               END-IF
            END-IF.
-           
+
            DISPLAY "Jours depuis naissance : " NBJOURS.
            EXIT.
-       
+
+       VERIF-BISSEXTILE.
+      *----- Ajuste l'entree de fevrier dans TABJOURS pour une annee
+      *      bissextile avant que les boucles de comptage de jours
+      *      n'utilisent NBJ
+           IF (FUNCTION MOD(ANNEE-A-VERIFIER, 4) = 0 AND
+               FUNCTION MOD(ANNEE-A-VERIFIER, 100) NOT = 0)
+               OR FUNCTION MOD(ANNEE-A-VERIFIER, 400) = 0 THEN
+               MOVE 29 TO NBJ(2)
+           ELSE
+               MOVE 28 TO NBJ(2)
+           END-IF.
+           EXIT.
+
        CALC-AGE.
            COMPUTE AGE = NBJOURS / 365.
            DISPLAY " Age : " AGE.
            EXIT.
-        
+
        DISPLAY-MSG-AGE.
            EVALUATE AGE
-               WHEN 0 THRU 1 DISPLAY "Baby"
-               WHEN 2 THRU 10 DISPLAY "Gamin"
-               WHEN 11 THRU 20 DISPLAY "Jeune"
-               WHEN 21 THRU 40 DISPLAY "Fleur de l'âge"
-               WHEN 41 THRU 60 DISPLAY "Encore actif"
-               WHEN 61 THRU 70 DISPLAY "Jeune retraité"
-               WHEN 71 THRU 99 DISPLAY "Vieux retraité"
-               WHEN OTHER DISPLAY "Chêne"
+               WHEN 0 THRU 1 MOVE "Baby" TO CATEGORIE-ETU
+               WHEN 2 THRU 10 MOVE "Gamin" TO CATEGORIE-ETU
+               WHEN 11 THRU 20 MOVE "Jeune" TO CATEGORIE-ETU
+               WHEN 21 THRU 40 MOVE "Fleur de l'âge" TO CATEGORIE-ETU
+               WHEN 41 THRU 60 MOVE "Encore actif" TO CATEGORIE-ETU
+               WHEN 61 THRU 70 MOVE "Jeune retraité" TO CATEGORIE-ETU
+               WHEN 71 THRU 99 MOVE "Vieux retraité" TO CATEGORIE-ETU
+               WHEN OTHER MOVE "Chêne" TO CATEGORIE-ETU
            END-EVALUATE.
-           EXIT.
\ No newline at end of file
+           DISPLAY CATEGORIE-ETU.
+           EXIT.
+
+       ECRIRE-AGE.
+      *----- Enregistrement age/categorie par INE pour jointure avec
+      *      FETUD
+           OPEN EXTEND FIC-AGE.
+           IF FS-AGE = "35"
+               OPEN OUTPUT FIC-AGE
+           END-IF.
+           MOVE SPACES TO ENR-AGE.
+           MOVE INE-COURANT TO INE-AGE.
+           MOVE AGE TO AGE-AGE.
+           MOVE CATEGORIE-ETU TO CATEGORIE-AGE.
+           WRITE ENR-AGE END-WRITE.
+           CLOSE FIC-AGE.
+           PERFORM ENREGISTRER-REGISTRE.
+           EXIT.
+
+       ENREGISTRER-REGISTRE.
+      *----- Complete le dossier existant du registre partage par INE
+      *      avec l'age/categorie, sans ecraser la note de stage ou le
+      *      statut de validation deja renseignes par TP3/TP4
+           OPEN I-O FIC-REGISTRE.
+           IF FS-REGISTRE = "35"
+               OPEN OUTPUT FIC-REGISTRE
+               CLOSE FIC-REGISTRE
+               OPEN I-O FIC-REGISTRE
+           END-IF.
+           MOVE INE-COURANT TO INE-REG.
+           READ FIC-REGISTRE KEY IS INE-REG
+               INVALID KEY
+                   INITIALIZE ENR-REGISTRE
+                   MOVE INE-COURANT TO INE-REG
+                   MOVE AGE TO AGE-REG
+                   MOVE CATEGORIE-ETU TO CATEGORIE-REG
+                   MOVE "X" TO AGE-MAJ
+                   WRITE ENR-REGISTRE
+               NOT INVALID KEY
+                   MOVE AGE TO AGE-REG
+                   MOVE CATEGORIE-ETU TO CATEGORIE-REG
+                   MOVE "X" TO AGE-MAJ
+                   REWRITE ENR-REGISTRE
+           END-READ.
+           CLOSE FIC-REGISTRE.
+           PERFORM ECRIRE-RAPPORT.
+           EXIT.
+
+       ECRIRE-RAPPORT.
+      *----- Trace imprimable et reimprimable du calcul d'age, en
+      *      plus de l'affichage console
+           ACCEPT DATE-DU-JOUR FROM DATE YYYYMMDD.
+           OPEN EXTEND FIC-RAPPORT.
+           IF FS-RAPPORT = "35"
+               OPEN OUTPUT FIC-RAPPORT
+           END-IF.
+           MOVE SPACES TO ENR-RAPPORT.
+           MOVE DATE-DU-JOUR TO DATE-RAPPORT.
+           MOVE INE-COURANT TO INE-RAPPORT.
+           MOVE AGE TO AGE-RAPPORT.
+           MOVE CATEGORIE-ETU TO CATEGORIE-RAPPORT.
+           WRITE ENR-RAPPORT END-WRITE.
+           CLOSE FIC-RAPPORT.
+           EXIT.
