@@ -2,29 +2,80 @@
        program-id. test.
        Author. Jonathan Morgado-Samagaio.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIC-COMMANDE ASSIGN TO "commande.dat" ORGANIZATION IS
+           LINE SEQUENTIAL
+           FILE STATUS IS fsCommande.
+
+           SELECT FIC-PLANNING ASSIGN TO "planning.dat" ORGANIZATION IS
+           LINE SEQUENTIAL
+           FILE STATUS IS fsPlanning.
+
        DATA DIVISION.
+       FILE SECTION.
+      *----- Commande de masques a transmettre aux achats
+       FD FIC-COMMANDE.
+       01 ENR-COMMANDE.
+           02 DATE-COMMANDE PIC 9(8).
+           02 FILLER PIC X.
+           02 NB-MASQUES-SANS-PAUSE-CMD PIC 999.
+           02 FILLER PIC X.
+           02 NB-MASQUES-AVEC-PAUSE-CMD PIC 999.
+
+      *----- Planning de creneaux/pauses lu en mode fichier, alternative
+      *      a la saisie interactive de INPUT-CRENAUX/INPUT-PAUSE ; le
+      *      premier enregistrement est l'entete (nb semaines, pause a
+      *      domicile), les suivants un enregistrement par semaine
+       FD FIC-PLANNING.
+       01 ENR-PLANNING-ENTETE.
+           02 NB-SEMAINES-ENTETE PIC 99.
+           02 NB-PAUSE-DOMICILE-ENTETE PIC 9.
+       01 ENR-PLANNING.
+           02 CREN-PLANNING PIC 9 OCCURS 5 TIMES.
+           02 PAUSE-PLANNING PIC 9.
+
        working-storage section.
        77 nbCrenaux PIC 9.
-       77 sommeCrenaux PIC 99 VALUE 0.
-       77 nbHeures PIC 99V9.
+       77 sommeCrenaux PIC 999 VALUE 0.
+       77 nbHeures PIC 999V9.
        77 nbHeuresByCrenaux PIC 9V9 VALUE 1.5.
        77 nbPause PIC 9.
        77 heurePause PIC 99V9 VALUE 0.
        77 dureeMasque PIC 9 Value 4.
-       77 nbMasques PIC 99.
+       77 nbMasques PIC 999.
+       77 nbSemaines PIC 99.
+       77 indexSemaine PIC 99.
+       77 nbMasquesSansPause PIC 999.
+       77 dateJour PIC 9(8).
+       77 crenauxValide PIC 9 VALUE 0.
+       77 pauseValide PIC 9 VALUE 0.
+       77 fsCommande PIC XX.
+       77 modeSaisie PIC 9.
+       77 eofPlanning PIC 9 VALUE 0.
+       77 idxCrenaux PIC 9.
+       77 nbPauseDomicileLot PIC 9.
+       77 fsPlanning PIC XX.
 
        PROCEDURE DIVISION.
-           DISPLAY "Semaine 1 :".
-           PERFORM INPUT-CRENAUX 5 TIMES.
-           PERFORM INPUT-PAUSE.
-           MOVE nbPause TO heurePause.
-           COMPUTE heurePause = heurePause * nbHeuresByCrenaux.
-
-           DISPLAY "Semaine 2 : ".
-           PERFORM INPUT-CRENAUX 5 TIMES.
-           PERFORM INPUT-PAUSE.
-           COMPUTE nbPause = nbPause * nbHeuresByCrenaux.
-           COMPUTE heurePause = heurePause + nbPause.
+           DISPLAY "Saisie interactive (1) ou fichier de planning ".
+           DISPLAY "(2) : ".
+           ACCEPT modeSaisie.
+           IF modeSaisie = 2
+               PERFORM TRAITEMENT-LOT-PLANNING
+           ELSE
+               DISPLAY "Sur combien de semaines planifier : "
+               ACCEPT nbSemaines
+               PERFORM VARYING indexSemaine FROM 1 BY 1
+                   UNTIL indexSemaine > nbSemaines
+                   DISPLAY "Semaine " indexSemaine " :"
+                   PERFORM INPUT-CRENAUX 5 TIMES
+                   PERFORM INPUT-PAUSE
+                   COMPUTE heurePause = heurePause +
+                       (nbPause * nbHeuresByCrenaux)
+               END-PERFORM
+           END-IF.
 
            MOVE sommeCrenaux TO nbHeures.
            COMPUTE nbHeures = nbHeures * nbHeuresByCrenaux.
@@ -36,19 +87,100 @@
            COMPUTE nbMasques ROUNDED = nbMasques / dureeMasque.
 
            DISPLAY "Nombre masques sans pauses a domicile : " nbMasques.
+           MOVE nbMasques TO nbMasquesSansPause.
 
-           DISPLAY "Nombre de pause a la maison sur deux semaines : ".
-           ACCEPT nbPause.
+           IF modeSaisie NOT = 2
+               DISPLAY "Nombre de pause a la maison sur le semestre : "
+               ACCEPT nbPause
+           END-IF.
            COMPUTE nbHeures = nbHeures - (nbPause * nbHeuresByCrenaux).
            COMPUTE nbMasques ROUNDED = nbHeures / dureeMasque.
            DISPLAY "Nombre masques avec pauses a domicile : " nbMasques.
+
+           PERFORM ECRIRE-COMMANDE.
            STOP RUN.
 
+       TRAITEMENT-LOT-PLANNING.
+      *----- Lit planning.dat au lieu des ACCEPT interactifs : le
+      *      premier enregistrement donne nbSemaines et la pause a
+      *      domicile, les suivants les creneaux/pause de chaque semaine
+           MOVE 0 TO eofPlanning.
+           OPEN INPUT FIC-PLANNING.
+           IF fsPlanning NOT = "00"
+               DISPLAY "planning.dat introuvable ou illisible, statut "
+               fsPlanning ", planification annulee"
+               MOVE 0 TO nbSemaines
+           ELSE
+               READ FIC-PLANNING AT END MOVE 1 TO eofPlanning END-READ
+               MOVE NB-SEMAINES-ENTETE TO nbSemaines
+               MOVE NB-PAUSE-DOMICILE-ENTETE TO nbPauseDomicileLot
+               PERFORM VARYING indexSemaine FROM 1 BY 1
+                   UNTIL indexSemaine > nbSemaines OR eofPlanning = 1
+                   READ FIC-PLANNING AT END MOVE 1 TO eofPlanning
+                   END-READ
+                   IF eofPlanning NOT = 1
+                       DISPLAY "Semaine " indexSemaine " :"
+                       PERFORM VARYING idxCrenaux FROM 1 BY 1
+                           UNTIL idxCrenaux > 5
+                           MOVE CREN-PLANNING(idxCrenaux) TO nbCrenaux
+                           IF nbCrenaux > 5
+                               DISPLAY "Invalide : 5 creneaux par jour "
+                               "maximum, jour ignore"
+                           ELSE
+                               COMPUTE sommeCrenaux = sommeCrenaux +
+                                   nbCrenaux
+                           END-IF
+                       END-PERFORM
+                       MOVE PAUSE-PLANNING TO nbPause
+                       IF nbPause > 3
+                           DISPLAY "Invalide : 3 pauses par jour "
+                           "maximum, semaine ignoree"
+                           MOVE 0 TO nbPause
+                       END-IF
+                       COMPUTE heurePause = heurePause +
+                           (nbPause * nbHeuresByCrenaux)
+                   END-IF
+               END-PERFORM
+               CLOSE FIC-PLANNING
+               MOVE nbPauseDomicileLot TO nbPause
+           END-IF.
+           EXIT.
+
        INPUT-CRENAUX.
-           DISPLAY "Saisissez le nombre de cr√©neaux de cours : ".
-           ACCEPT nbCrenaux.
+           MOVE 0 TO crenauxValide.
+           PERFORM UNTIL crenauxValide = 1
+             DISPLAY "Saisissez le nombre de cr‚©neaux de cours : "
+             ACCEPT nbCrenaux
+             IF nbCrenaux > 5
+               DISPLAY "Invalide : 5 cr‚©neaux par jour maximum"
+             ELSE
+               MOVE 1 TO crenauxValide
+             END-IF
+           END-PERFORM.
            COMPUTE sommeCrenaux = sommeCrenaux + nbCrenaux.
 
        INPUT-PAUSE.
-           DISPLAY "Saisissez le nombre de pauses dans la semaine : ".
-           ACCEPT nbPause.
+           MOVE 0 TO pauseValide.
+           PERFORM UNTIL pauseValide = 1
+             DISPLAY "Saisissez le nombre de pauses dans la semaine : "
+             ACCEPT nbPause
+             IF nbPause > 3
+               DISPLAY "Invalide : 3 pauses par jour maximum"
+             ELSE
+               MOVE 1 TO pauseValide
+             END-IF
+           END-PERFORM.
+
+       ECRIRE-COMMANDE.
+      *----- Trace datee des totaux de masques pour le service achats
+           ACCEPT dateJour FROM DATE YYYYMMDD.
+           OPEN EXTEND FIC-COMMANDE.
+           IF fsCommande = "35"
+               OPEN OUTPUT FIC-COMMANDE
+           END-IF.
+           MOVE SPACES TO ENR-COMMANDE.
+           MOVE dateJour TO DATE-COMMANDE.
+           MOVE nbMasquesSansPause TO NB-MASQUES-SANS-PAUSE-CMD.
+           MOVE nbMasques TO NB-MASQUES-AVEC-PAUSE-CMD.
+           WRITE ENR-COMMANDE END-WRITE.
+           CLOSE FIC-COMMANDE.
